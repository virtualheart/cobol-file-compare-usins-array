@@ -1,62 +1,135 @@
       ***************************************************************
-      * Author:VIRTUAL HEART                      
-      * Date:25-10-2021                           
-      * Purpose:TRAINING                          
-      * Tectonics: cobc        
-      *                                                        
-      *@@@  @@@  @@@  @@@@@@@   @@@@@@@  @@@  @@@   @@@@@@   @@@       
-      *@@@  @@@  @@@  @@@@@@@@  @@@@@@@  @@@  @@@  @@@@@@@@  @@@       
-      *@@!  @@@  @@!  @@!  @@@    @@!    @@!  @@@  @@!  @@@  @@!       
-      *!@!  @!@  !@!  !@!  @!@    !@!    !@!  @!@  !@!  @!@  !@!       
-      *@!@  !@!  !!@  @!@!!@!     @!!    @!@  !@!  @!@!@!@!  @!!       
-      *!@!  !!!  !!!  !!@!@!      !!!    !@!  !!!  !!!@!!!!  !!!       
-      *:!:  !!:  !!:  !!: :!!     !!:    !!:  !!!  !!:  !!!  !!:       
-      * ::!!:!   :!:  :!:  !:!    :!:    :!:  !:!  :!:  !:!   :!:      
-      *  ::::     ::  ::   :::     ::    ::::: ::  ::   :::   :: ::::  
-      *   :      :     :   : :     :      : :  :    :   : :  : :: : :  
+      * Author:VIRTUAL HEART
+      * Date:25-10-2021
+      * Purpose:TRAINING
+      * Tectonics: cobc
+      *
+      *@@@  @@@  @@@  @@@@@@@   @@@@@@@  @@@  @@@   @@@@@@   @@@
+      *@@@  @@@  @@@  @@@@@@@@  @@@@@@@  @@@  @@@  @@@@@@@@  @@@
+      *@@!  @@@  @@!  @@!  @@@    @@!    @@!  @@@  @@!  @@@  @@!
+      *!@!  @!@  !@!  !@!  @!@    !@!    !@!  @!@  !@!  @!@  !@!
+      *@!@  !@!  !!@  @!@!!@!     @!!    @!@  !@!  @!@!@!@!  @!!
+      *!@!  !!!  !!!  !!@!@!      !!!    !@!  !!!  !!!@!!!!  !!!
+      *:!:  !!:  !!:  !!: :!!     !!:    !!:  !!!  !!:  !!!  !!:
+      * ::!!:!   :!:  :!:  !:!    :!:    :!:  !:!  :!:  !:!   :!:
+      *  ::::     ::  ::   :::     ::    ::::: ::  ::   :::   :: ::::
+      *   :      :     :   : :     :      : :  :    :   : :  : :: : :
       *             https://github.com/virtualheart/
-      *                                                                                                            
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPARE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE1 ASSIGN TO
-           "/home/virtual/Desktop/file.txt"
+           SELECT INFILE1 ASSIGN DYNAMIC WS-INFILE1-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS1.
       *
-           SELECT INFILE2 ASSIGN TO
-           "/home/virtual/Desktop/file1.txt"
+           SELECT INFILE2 ASSIGN DYNAMIC WS-INFILE2-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS2.
       *
-           SELECT OUTFILE1 ASSIGN TO
-           "/home/virtual/Desktop/out1.txt"
+      *    THIRD SNAPSHOT FOR THREE-WAY RECONCILIATION (BASELINE/
+      *    PRIOR/CURRENT) - OPEN IS ALLOWED TO FAIL, SEE 3000-OPEN-PARA
+           SELECT INFILE3 ASSIGN DYNAMIC WS-INFILE3-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS7.
+      *
+           SELECT OUTFILE1 ASSIGN DYNAMIC WS-OUTFILE1-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS3.
       *
-           SELECT OUTFILE2 ASSIGN TO
-           "/home/virtual/Desktop/out2.txt"
+           SELECT OUTFILE2 ASSIGN DYNAMIC WS-OUTFILE2-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS4.
       *
-           SELECT OUTFILE3 ASSIGN TO
-           "/home/virtual/Desktop/out3.txt"
+           SELECT OUTFILE3 ASSIGN DYNAMIC WS-OUTFILE3-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS5.
       *
-           SELECT OUTFILE4 ASSIGN TO
-           "/home/virtual/Desktop/out4.txt"
+           SELECT OUTFILE4 ASSIGN DYNAMIC WS-OUTFILE4-NAME
            ACCESS              IS SEQUENTIAL
            ORGANIZATION        IS SEQUENTIAL
            FILE STATUS         IS WS-FS6.
+      *
+      *    THREE-WAY RECONCILIATION OUTPUTS
+           SELECT OUTFILE5 ASSIGN DYNAMIC WS-OUTFILE5-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS8.
+      *
+           SELECT OUTFILE6 ASSIGN DYNAMIC WS-OUTFILE6-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS9.
+      *
+           SELECT OUTFILE7 ASSIGN DYNAMIC WS-OUTFILE7-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS10.
+      *
+      *    THREE-WAY: IN BASELINE AND CURRENT BUT NOT IN PRIOR - SEE
+      *    4150-VALID3-PARA
+           SELECT OUTFILE8 ASSIGN DYNAMIC WS-OUTFILE8-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS17.
+      *
+      *    SAME-KEY/DIFFERENT-DATA EXCEPTIONS (SEE 4100-VALID-PARA)
+           SELECT CHANGEFILE ASSIGN DYNAMIC WS-CHANGEFILE-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS11.
+      *
+      *    NIGHTLY BATCH DRIVER - ONE RECORD PER DEPARTMENT FILE PAIR.
+      *    EACH RECORD'S CTL-INFILE1/2/3 AND CTL-OUT-PREFIX SUPPLY THE
+      *    DYNAMIC NAMES ABOVE FOR ONE PASS THROUGH 2100-RUN-ENTRY-PARA.
+           SELECT CTLFILE ASSIGN TO
+           "/home/virtual/Desktop/compare.ctl"
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS12.
+      *
+      *    ONE LINE PER RUN OF CONTROL TOTALS FOR OPERATIONS - SEE
+      *    6000-SUMMARY-PARA
+           SELECT SUMFILE ASSIGN TO
+           "/home/virtual/Desktop/compare_summary.txt"
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS13.
+      *
+      *    DUPLICATE-KEY EXCEPTIONS FOUND WHILE LOADING TABLE1/TABLE2 -
+      *    SEE 4011/4021-DUPCHK PARAGRAPHS
+           SELECT DUPFILE ASSIGN TO
+           "/home/virtual/Desktop/compare_dup.txt"
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS14.
+      *
+      *    HEADER/TRAILER AUDIT TRAIL OF EVERY RECONCILIATION RUN -
+      *    SEE 7000/7100-AUDIT PARAGRAPHS
+           SELECT AUDITFILE ASSIGN TO
+           "/home/virtual/Desktop/compare_audit.txt"
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS15.
+      *
+      *    ARRAY-LOAD CHECKPOINT FOR RESTART - SEE 4040-CHECKPOINT-PARA
+      *    AND THE 1200 SERIES RESTART PARAGRAPHS.  NAMED PER ENTRY
+      *    (SAME MECHANISM AS OUTFILE1-7/CHANGEFILE) SO ONE ENTRY'S
+      *    CHECKPOINT CANNOT BE TRUNCATED BY THE NEXT ENTRY IN THE
+      *    SAME BATCH
+           SELECT CKPTFILE ASSIGN DYNAMIC WS-CKPTFILE-NAME
+           ACCESS              IS SEQUENTIAL
+           ORGANIZATION        IS SEQUENTIAL
+           FILE STATUS         IS WS-FS16.
 
        DATA DIVISION.
        FILE SECTION.
@@ -70,6 +143,11 @@
        01 FS-INFILE2.
           02  TI002-ENAME      PIC X(5).
           02  FILLER           PIC X(75).
+      *
+       FD INFILE3.
+       01 FS-INFILE3.
+          02  TI003-ENAME      PIC X(5).
+          02  FILLER           PIC X(75).
       *
        FD OUTFILE1.
        01 FS-OUTFILE1.
@@ -90,6 +168,102 @@
        01 FS-OUTFILE4.
           02  TO004-ENAME      PIC X(5).
           02  FILLER           PIC X(75).
+      *
+       FD OUTFILE5.
+       01 FS-OUTFILE5.
+          02  TO005-ENAME      PIC X(5).
+          02  FILLER           PIC X(75).
+      *
+       FD OUTFILE6.
+       01 FS-OUTFILE6.
+          02  TO006-ENAME      PIC X(5).
+          02  FILLER           PIC X(75).
+      *
+       FD OUTFILE7.
+       01 FS-OUTFILE7.
+          02  TO007-ENAME      PIC X(5).
+          02  FILLER           PIC X(75).
+      *
+       FD OUTFILE8.
+       01 FS-OUTFILE8.
+          02  TO008-ENAME      PIC X(5).
+          02  FILLER           PIC X(75).
+      *
+      *    SAME ENAME, DIFFERENT TRAILING DATA - BOTH VERSIONS SIDE
+      *    BY SIDE SO OPS CAN SEE WHAT ACTUALLY CHANGED
+       FD CHANGEFILE.
+       01 FS-CHANGEFILE.
+          02  TC-ENAME         PIC X(5).
+          02  TC-OLD-DATA      PIC X(75).
+          02  TC-NEW-DATA      PIC X(75).
+      *
+      *    BATCH DRIVER - ONE RECORD PER DEPARTMENT FILE PAIR
+       FD CTLFILE.
+       01 FS-CTLFILE.
+          02  CTL-INFILE1      PIC X(60).
+          02  CTL-INFILE2      PIC X(60).
+          02  CTL-INFILE3      PIC X(60).
+          02  CTL-OUT-PREFIX   PIC X(40).
+          02  CTL-CMPR-SW      PIC X.
+          02  CTL-RESTART-SW   PIC X.
+      *
+      *    RUN SUMMARY / CONTROL TOTALS - ONE LINE PER CONTROL-FILE
+      *    ENTRY PROCESSED
+       FD SUMFILE.
+       01 FS-SUMFILE.
+          02  SUM-RUN-DATE       PIC X(8).
+          02  SUM-RUN-TIME       PIC X(8).
+          02  SUM-INFILE1-NAME   PIC X(60).
+          02  SUM-INFILE2-NAME   PIC X(60).
+          02  SUM-REC-CNT1       PIC 9(5).
+          02  SUM-REC-CNT2       PIC 9(5).
+          02  SUM-MATCH-CNT      PIC 9(5).
+          02  SUM-UNMATCH1-CNT   PIC 9(5).
+          02  SUM-UNMATCH2-CNT   PIC 9(5).
+          02  SUM-TRUNC-SW       PIC X.
+            88  SUM-ENTRY-TRUNCATED VALUE 'Y'.
+          02  FILLER             PIC X(4).
+      *
+      *    DUPLICATE-ENAME EXCEPTIONS FOUND WHILE LOADING TABLE1/TABLE2
+       FD DUPFILE.
+       01 FS-DUPFILE.
+          02  DUP-SOURCE       PIC X(7).
+          02  FILLER           PIC X(1).
+          02  DUP-ENAME        PIC X(5).
+          02  FILLER           PIC X(1).
+          02  DUP-SEQNO        PIC 9(5).
+          02  FILLER           PIC X(61).
+      *
+      *    HEADER/TRAILER AUDIT TRAIL - ONE HEADER/TRAILER PAIR PER
+      *    CONTROL-FILE ENTRY PROCESSED
+       FD AUDITFILE.
+       01 FS-AUDITFILE.
+          02  AUD-REC-TYPE     PIC X(7).
+          02  FILLER           PIC X(1).
+          02  AUD-RUN-DATE     PIC X(8).
+          02  AUD-RUN-TIME     PIC X(8).
+          02  AUD-INFILE1      PIC X(60).
+          02  AUD-INFILE2      PIC X(60).
+          02  AUD-INFILE3      PIC X(60).
+          02  AUD-FS1          PIC 9(2).
+          02  AUD-FS2          PIC 9(2).
+          02  AUD-FS3          PIC 9(2).
+          02  AUD-FS4          PIC 9(2).
+          02  AUD-FS5          PIC 9(2).
+          02  AUD-FS6          PIC 9(2).
+          02  AUD-REC-CNT1     PIC 9(5).
+          02  AUD-REC-CNT2     PIC 9(5).
+          02  AUD-TRUNC-SW     PIC X.
+            88  AUD-ENTRY-TRUNCATED VALUE 'Y'.
+      *
+      *    ARRAY-LOAD CHECKPOINT - WS-I/WS-J/WS-N AS OF THE LAST
+      *    CHECKPOINT WRITE (SEE 4040-CHECKPOINT-PARA)
+       FD CKPTFILE.
+       01 FS-CKPTFILE.
+          02  CKPT-I           PIC 9(5).
+          02  CKPT-J           PIC 9(5).
+          02  CKPT-N           PIC 9(5).
+          02  FILLER           PIC X(65).
       *
        WORKING-STORAGE SECTION.
        01 WS-FS1               PIC 9(2).
@@ -97,7 +271,7 @@
          88 F1-EOF               VALUE 10.
        01 WS-FS2               PIC 9(2).
          88 F2-SUCCESS           VALUE 00.
-         88 F2-EOF               VALUE 10.         
+         88 F2-EOF               VALUE 10.
        01 WS-FS3               PIC 9(2).
          88 F3-SUCCESS           VALUE 00.
        01 WS-FS4               PIC 9(2).
@@ -106,25 +280,145 @@
          88 F5-SUCCESS           VALUE 00.
        01 WS-FS6               PIC 9(2).
          88 F6-SUCCESS           VALUE 00.
+       01 WS-FS7               PIC 9(2).
+         88 F7-SUCCESS           VALUE 00.
+         88 F7-EOF               VALUE 10.
+       01 WS-FS8               PIC 9(2).
+         88 F8-SUCCESS           VALUE 00.
+       01 WS-FS9               PIC 9(2).
+         88 F9-SUCCESS           VALUE 00.
+       01 WS-FS10              PIC 9(2).
+         88 F10-SUCCESS          VALUE 00.
+       01 WS-FS11              PIC 9(2).
+         88 F11-SUCCESS          VALUE 00.
+       01 WS-FS12              PIC 9(2).
+         88 F12-SUCCESS          VALUE 00.
+         88 F12-EOF              VALUE 10.
+       01 WS-FS13              PIC 9(2).
+         88 F13-SUCCESS          VALUE 00.
+       01 WS-FS14              PIC 9(2).
+         88 F14-SUCCESS          VALUE 00.
+       01 WS-FS15              PIC 9(2).
+         88 F15-SUCCESS          VALUE 00.
+       01 WS-FS16              PIC 9(2).
+         88 F16-SUCCESS          VALUE 00.
+         88 F16-EOF              VALUE 10.
+       01 WS-FS17              PIC 9(2).
+         88 F17-SUCCESS          VALUE 00.
+      *
+      *    'Y' WHEN INFILE3 OPENED OK - THREE-WAY PASS RUNS ONLY THEN
+       01 WS-3WAY-SW            PIC X     VALUE 'N'.
+         88 WS-3WAY-ON            VALUE 'Y'.
+      *
+      *    'Y' WHEN THE CONTROL RECORD TURNS ON CASE/TRIM-INSENSITIVE
+      *    ENAME MATCHING (SEE 4100-VALID-PARA)
+       01 WS-CMPR-SW            PIC X     VALUE 'N'.
+         88 WS-CMPR-CASE-INSENSITIVE VALUE 'Y'.
+      *
+      *    'Y' WHEN THE CONTROL RECORD ASKS THIS ENTRY TO RESUME THE
+      *    ARRAY LOAD FROM ITS LAST CHECKPOINT (SEE THE 1200 SERIES)
+       01 WS-RESTART-SW         PIC X     VALUE 'N'.
+         88 WS-RESTART-ON         VALUE 'Y'.
+      *
+      *    'Y' WHILE 1220-FASTFWD-PARA IS REPLAYING THE LOAD - THE
+      *    4010/4020/4021 DUPLICATE-ENAME CHECKS ARE SKIPPED DURING
+      *    THE REPLAY SINCE THE FIRST ATTEMPT ALREADY WROTE THOSE
+      *    EXCEPTIONS TO DUPFILE BEFORE IT ABENDED
+       01 WS-FASTFWD-SW         PIC X     VALUE 'N'.
+         88 WS-FASTFWD-ON         VALUE 'Y'.
+      *
+      *    'Y' WHEN THIS ENTRY HIT WS-MAX-RECS AND WAS ABANDONED
+      *    PARTWAY THROUGH THE ARRAY LOAD (SEE 4010/4020/4030) -
+      *    CHECKED BY 4000-READ-PARA TO SKIP VALIDATION AGAINST A
+      *    PARTIAL LOAD, AND CARRIED INTO SUM-TRUNC-SW/AUD-TRUNC-SW
+      *    SO THE SUMMARY/AUDIT REPORTS SHOW THE ENTRY WAS ABANDONED
+      *    INSTEAD OF LOOKING LIKE A CLEAN, COMPLETE RUN
+       01 WS-TRUNC-SW           PIC X     VALUE 'N'.
+         88 WS-ENTRY-TRUNCATED    VALUE 'Y'.
       *
-       01 WS-I                 PIC 9(2).
-       01 WS-J                 PIC 9(2).
+      *    THE DUP-CHECK AND MATCH LOOPS (4011/4021/4031/4100/4150)
+      *    ARE NESTED-PERFORM SCANS, O(n**2) PER FILE FOR DUP-CHECK
+      *    AND O(n*m) FOR THE MATCH PASS - THIS CEILING HAS TO STAY
+      *    SMALL ENOUGH FOR THOSE SCANS TO FINISH INSIDE THE BATCH
+      *    WINDOW.  5000 KEEPS THE WORST CASE AT 25 MILLION
+      *    COMPARISONS PER FILE PAIR, WHICH RUNS IN SECONDS - 50000
+      *    WOULD BE 2.5 BILLION AND IS NOT SAFE FOR THIS ALGORITHM.
+      *    A DEPARTMENT EXTRACT LARGER THAN THIS NEEDS THE SORT-BASED
+      *    REDESIGN, NOT A HIGHER CEILING ON THE SAME NESTED SCAN.
+       01 WS-MAX-RECS           PIC 9(5)  VALUE 5000.
       *
-       01 WS-K                 PIC 9(2).
-       01 WS-L                 PIC 9(2).
-       01 WS-M                 PIC 9(2).
+       01 WS-I                 PIC 9(5).
+       01 WS-J                 PIC 9(5).
+       01 WS-N                 PIC 9(5).
+      *
+       01 WS-K                 PIC 9(5).
+       01 WS-L                 PIC 9(5).
+       01 WS-M                 PIC 9(5).
+       01 WS-P                 PIC 9(5).
+       01 WS-Q                 PIC 9(5).
+       01 WS-R                 PIC 9(5).
+       01 WS-S                 PIC 9(5).
+       01 WS-T                 PIC 9(5).
+       01 WS-U                 PIC 9(5).
+       01 WS-FOUND-SW           PIC X.
+       01 WS-FOUND-IN-PRIOR-SW  PIC X.
+      *
+      *    NORMALIZED ENAME KEYS USED FOR THE MATCH TEST WHEN
+      *    WS-CMPR-SW TURNS ON CASE/TRIM-INSENSITIVE COMPARES
+       01 WS-K1-ENAME           PIC X(5).
+       01 WS-K2-ENAME           PIC X(5).
+      *
+      *    RUN CONTROL TOTALS - SEE 6000-SUMMARY-PARA
+       01 WS-MATCH-CNT          PIC 9(5).
+       01 WS-UNMATCH1-CNT       PIC 9(5).
+       01 WS-UNMATCH2-CNT       PIC 9(5).
+      *
+      *    CHECKPOINT/RESTART WORK AREAS - SEE 4040-CHECKPOINT-PARA
+      *    AND THE 1200 SERIES RESTART PARAGRAPHS
+       01 WS-CKPT-I             PIC 9(5).
+       01 WS-CKPT-J             PIC 9(5).
+       01 WS-CKPT-N             PIC 9(5).
+       01 WS-CKPT-QUOT          PIC 9(5).
+       01 WS-CKPT-REM           PIC 9(5).
+      *
+      *    DYNAMIC FILE-NAME FIELDS BUILT FROM THE BATCH CONTROL
+      *    RECORD IN 1150-RESET-RUN-PARA - THE FILE-CONTROL SELECTS
+      *    ABOVE ASSIGN TO THESE INSTEAD OF LITERAL DESKTOP PATHS
+       01 WS-INFILE1-NAME       PIC X(60).
+       01 WS-INFILE2-NAME       PIC X(60).
+       01 WS-INFILE3-NAME       PIC X(60).
+       01 WS-OUTFILE1-NAME      PIC X(60).
+       01 WS-OUTFILE2-NAME      PIC X(60).
+       01 WS-OUTFILE3-NAME      PIC X(60).
+       01 WS-OUTFILE4-NAME      PIC X(60).
+       01 WS-OUTFILE5-NAME      PIC X(60).
+       01 WS-OUTFILE6-NAME      PIC X(60).
+       01 WS-OUTFILE7-NAME      PIC X(60).
+       01 WS-OUTFILE8-NAME      PIC X(60).
+       01 WS-CHANGEFILE-NAME    PIC X(60).
+       01 WS-CKPTFILE-NAME      PIC X(60).
       *
        01 TABLE1.
-         04 ARR-INFILE1 OCCURS 1 TO 100 TIMES DEPENDING ON WS-I.
-           08 AR001-ENAME      PIC X(5).
-           08 FILLER           PIC X(75).
+         04 ARR-INFILE1 OCCURS 1 TO 50000 TIMES DEPENDING ON WS-I.
+           08 AR001-DATA.
+             12 AR001-ENAME    PIC X(5).
+             12 FILLER         PIC X(75).
+           08 AR001-DUP-FLAG    PIC X.
       *
        01 TABLE2.
-         04 ARR-INFILE2 OCCURS 1 TO 100 TIMES DEPENDING ON WS-J.
-           08 AR002-ENAME      PIC X(5).
-           08 FILLER           PIC X.
-           08 AR002-FLAG       PIC X.
-           08 FILLER           PIC X(73).
+         04 ARR-INFILE2 OCCURS 1 TO 50000 TIMES DEPENDING ON WS-J.
+           08 AR002-DATA.
+             12 AR002-ENAME    PIC X(5).
+             12 FILLER         PIC X(75).
+           08 AR002-FLAG        PIC X.
+           08 AR002-DUP-FLAG    PIC X.
+      *
+       01 TABLE3.
+         04 ARR-INFILE3 OCCURS 1 TO 50000 TIMES DEPENDING ON WS-N.
+           08 AR003-DATA.
+             12 AR003-ENAME    PIC X(5).
+             12 FILLER         PIC X(75).
+           08 AR003-DUP-FLAG    PIC X.
       *
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
@@ -137,24 +431,221 @@
        0000-MAIN-PARA-EXIT.
            EXIT.
       *
+      ******************************************************************
+      *    JOB-LEVEL SETUP - OPEN THE BATCH DRIVER AND THE REPORTS
+      *    THAT ACCUMULATE ACROSS EVERY CONTROL-FILE ENTRY
        1000-INTIAL-PARA.
-           INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4 WS-FS5.
+           INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4 WS-FS5
+                      WS-FS6 WS-FS7 WS-FS8 WS-FS9 WS-FS10
+                      WS-FS11 WS-FS12 WS-FS13 WS-FS14 WS-FS15
+                      WS-FS16 WS-FS17
+      *
+           OPEN INPUT CTLFILE
+           EVALUATE TRUE
+           WHEN F12-SUCCESS
+             DISPLAY 'CONTROL FILE OPEN'
+           WHEN OTHER
+             DISPLAY 'CONTROL FILE NOT OPEN ' WS-FS12
+             MOVE 99 TO RETURN-CODE
+             STOP RUN
+           END-EVALUATE
+      *
+           OPEN OUTPUT SUMFILE
+           EVALUATE TRUE
+           WHEN F13-SUCCESS
+             DISPLAY 'SUMMARY REPORT OPEN'
+           WHEN OTHER
+             DISPLAY 'SUMMARY REPORT NOT OPEN ' WS-FS13
+           END-EVALUATE
+      *
+           OPEN OUTPUT DUPFILE
+           EVALUATE TRUE
+           WHEN F14-SUCCESS
+             DISPLAY 'DUPLICATE EXCEPTION REPORT OPEN'
+           WHEN OTHER
+             DISPLAY 'DUPLICATE EXCEPTION REPORT NOT OPEN ' WS-FS14
+           END-EVALUATE
+      *
+           OPEN OUTPUT AUDITFILE
+           EVALUATE TRUE
+           WHEN F15-SUCCESS
+             DISPLAY 'AUDIT TRAIL OPEN'
+           WHEN OTHER
+             DISPLAY 'AUDIT TRAIL NOT OPEN ' WS-FS15
+           END-EVALUATE.
        1000-INTIAL-PARA-EXIT.
            EXIT.
       ******************************************************************
+      *    RESET EVERYTHING THAT IS SCOPED TO A SINGLE CONTROL-FILE
+      *    ENTRY, AND BUILD THE DYNAMIC FILE NAMES FOR THIS ENTRY
+      *    FROM ITS CONTROL RECORD
+       1150-RESET-RUN-PARA.
+           INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4 WS-FS5
+                      WS-FS6 WS-FS7 WS-FS8 WS-FS9 WS-FS10
+                      WS-FS11 WS-FS16 WS-FS17
+      *
+           MOVE 0 TO WS-I WS-J WS-N WS-K WS-L WS-M
+                     WS-P WS-Q WS-R WS-S WS-T
+                     WS-MATCH-CNT WS-UNMATCH1-CNT WS-UNMATCH2-CNT
+                     WS-CKPT-I WS-CKPT-J WS-CKPT-N
+      *
+           MOVE 'N' TO WS-3WAY-SW
+           MOVE 'N' TO WS-FASTFWD-SW
+           MOVE 'N' TO WS-TRUNC-SW
+           MOVE SPACE TO WS-FOUND-SW WS-FOUND-IN-PRIOR-SW
+      *
+           MOVE CTL-CMPR-SW    TO WS-CMPR-SW
+           MOVE CTL-RESTART-SW TO WS-RESTART-SW
+      *
+           MOVE FUNCTION TRIM(CTL-INFILE1) TO WS-INFILE1-NAME
+           MOVE FUNCTION TRIM(CTL-INFILE2) TO WS-INFILE2-NAME
+           MOVE FUNCTION TRIM(CTL-INFILE3) TO WS-INFILE3-NAME
+      *
+           MOVE SPACES TO WS-OUTFILE1-NAME WS-OUTFILE2-NAME
+                          WS-OUTFILE3-NAME WS-OUTFILE4-NAME
+                          WS-OUTFILE5-NAME WS-OUTFILE6-NAME
+                          WS-OUTFILE7-NAME WS-OUTFILE8-NAME
+                          WS-CHANGEFILE-NAME WS-CKPTFILE-NAME
+      *
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out1.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE1-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out2.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE2-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out3.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE3-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out4.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE4-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out5.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE5-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out6.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE6-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out7.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE7-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out8.txt"                    DELIMITED BY SIZE
+             INTO WS-CHANGEFILE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  "out9.txt"                    DELIMITED BY SIZE
+             INTO WS-OUTFILE8-NAME
+           END-STRING
+           STRING FUNCTION TRIM(CTL-OUT-PREFIX) DELIMITED BY SIZE
+                  ".ckpt"                       DELIMITED BY SIZE
+             INTO WS-CKPTFILE-NAME
+           END-STRING.
+       1150-RESET-RUN-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    RESTART SUPPORT - READ THE LAST CHECKPOINT WRITTEN FOR A
+      *    PRIOR, ABENDED ATTEMPT AT THIS SAME CONTROL-FILE ENTRY.
+      *    SEQUENTIAL FILES CANNOT BE REPOSITIONED DIRECTLY, SO
+      *    1220-FASTFWD-PARA RE-READS AND RELOADS UP TO THE SAVED
+      *    COUNTS INSTEAD OF REPROCESSING THE WHOLE RUN FROM SCRATCH.
+       1210-READ-CKPT-PARA.
+           MOVE 0 TO WS-CKPT-I WS-CKPT-J WS-CKPT-N
+           OPEN INPUT CKPTFILE
+           EVALUATE TRUE
+           WHEN F16-SUCCESS
+             PERFORM UNTIL F16-EOF
+               READ CKPTFILE
+                 AT END
+                   SET F16-EOF TO TRUE
+                 NOT AT END
+                   MOVE CKPT-I TO WS-CKPT-I
+                   MOVE CKPT-J TO WS-CKPT-J
+                   MOVE CKPT-N TO WS-CKPT-N
+               END-READ
+             END-PERFORM
+             CLOSE CKPTFILE
+           WHEN OTHER
+             DISPLAY 'NO CHECKPOINT FOUND - RESTART RESUMES AT '
+                     'RECORD 1 ' WS-FS16
+           END-EVALUATE.
+       1210-READ-CKPT-PARA-EXIT.
+           EXIT.
+      *
+       1220-FASTFWD-PARA.
+           SET WS-FASTFWD-ON TO TRUE
+           PERFORM UNTIL WS-I = WS-CKPT-I OR F1-EOF
+             PERFORM 4010-LOAD-INFILE1-PARA THRU
+                     4010-LOAD-INFILE1-PARA-EXIT
+           END-PERFORM
+           PERFORM UNTIL WS-J = WS-CKPT-J OR F2-EOF
+             PERFORM 4020-LOAD-INFILE2-PARA THRU
+                     4020-LOAD-INFILE2-PARA-EXIT
+           END-PERFORM
+           IF WS-3WAY-ON
+             PERFORM UNTIL WS-N = WS-CKPT-N OR F7-EOF
+               PERFORM 4030-LOAD-INFILE3-PARA THRU
+                       4030-LOAD-INFILE3-PARA-EXIT
+             END-PERFORM
+           END-IF
+           MOVE 'N' TO WS-FASTFWD-SW
+           DISPLAY 'RESTART FAST-FORWARD COMPLETE - REC1=' WS-I
+                   ' REC2=' WS-J ' REC3=' WS-N.
+       1220-FASTFWD-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    NIGHTLY BATCH LOOP - ONE PASS THROUGH THE OPEN/READ/
+      *    VALIDATE/CLOSE CYCLE PER CONTROL-FILE ENTRY
        2000-PROCESS-PARA.
+           PERFORM UNTIL F12-EOF
+             READ CTLFILE
+               AT END
+                 SET F12-EOF TO TRUE
+               NOT AT END
+                 PERFORM 2100-RUN-ENTRY-PARA THRU
+                         2100-RUN-ENTRY-PARA-EXIT
+             END-READ
+           END-PERFORM.
+      *
+       2000-PROCESS-PARA-EXIT.
+           EXIT.
+      *
+       2100-RUN-ENTRY-PARA.
+           PERFORM 1150-RESET-RUN-PARA THRU
+                   1150-RESET-RUN-PARA-EXIT
+           PERFORM 7000-AUDIT-HEADER-PARA THRU
+                   7000-AUDIT-HEADER-PARA-EXIT
+           IF WS-RESTART-ON
+             PERFORM 1210-READ-CKPT-PARA THRU
+                     1210-READ-CKPT-PARA-EXIT
+           END-IF
            PERFORM 3000-OPEN-PARA THRU
                    3000-OPEN-PARA-EXIT
+           IF WS-RESTART-ON
+             PERFORM 1220-FASTFWD-PARA THRU
+                     1220-FASTFWD-PARA-EXIT
+           END-IF
            PERFORM 4000-READ-PARA THRU
                    4000-READ-PARA-EXIT UNTIL F1-EOF
                                          AND F2-EOF
+                                         AND (WS-3WAY-SW = 'N'
+                                           OR F7-EOF)
            PERFORM 5000-CLOSE-PARA THRU
-                   5000-CLOSE-PARA-EXIT.
-      *
-       2000-PROCESS-PARA-EXIT.
+                   5000-CLOSE-PARA-EXIT
+           PERFORM 6000-SUMMARY-PARA THRU
+                   6000-SUMMARY-PARA-EXIT
+           PERFORM 7100-AUDIT-TRAILER-PARA THRU
+                   7100-AUDIT-TRAILER-PARA-EXIT.
+       2100-RUN-ENTRY-PARA-EXIT.
            EXIT.
       ******************************************************************
-      *    OPEN ALL INPUT,OUTPUT FILE 
+      *    OPEN ALL INPUT,OUTPUT FILE
        3000-OPEN-PARA.
            OPEN INPUT INFILE1
            EVALUATE TRUE
@@ -175,6 +666,18 @@
            WHEN OTHER
              DISPLAY 'FILE 2 NOT OPEN ' WS-FS2
            END-EVALUATE
+      *
+      *    THIRD SNAPSHOT IS OPTIONAL - ITS ABSENCE JUST TURNS OFF
+      *    THE THREE-WAY RECONCILIATION PASS, IT IS NOT FATAL
+           OPEN INPUT INFILE3
+           EVALUATE TRUE
+           WHEN F7-SUCCESS
+             DISPLAY 'FILE 7 OPEN'
+             SET WS-3WAY-ON TO TRUE
+           WHEN OTHER
+             DISPLAY 'FILE 7 NOT OPEN - THREE-WAY PASS SKIPPED ' WS-FS7
+             SET F7-EOF TO TRUE
+           END-EVALUATE
       *
            OPEN OUTPUT OUTFILE1
            EVALUATE TRUE
@@ -206,6 +709,54 @@
              DISPLAY 'FILE 6 OPEN'
            WHEN OTHER
              DISPLAY 'FILE 6 NOT OPEN ' WS-FS6
+           END-EVALUATE
+      *
+           OPEN OUTPUT OUTFILE5
+           EVALUATE TRUE
+           WHEN F8-SUCCESS
+             DISPLAY 'FILE 8 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 8 NOT OPEN ' WS-FS8
+           END-EVALUATE
+      *
+           OPEN OUTPUT OUTFILE6
+           EVALUATE TRUE
+           WHEN F9-SUCCESS
+             DISPLAY 'FILE 9 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 9 NOT OPEN ' WS-FS9
+           END-EVALUATE
+      *
+           OPEN OUTPUT OUTFILE7
+           EVALUATE TRUE
+           WHEN F10-SUCCESS
+             DISPLAY 'FILE 10 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 10 NOT OPEN ' WS-FS10
+           END-EVALUATE
+      *
+           OPEN OUTPUT OUTFILE8
+           EVALUATE TRUE
+           WHEN F17-SUCCESS
+             DISPLAY 'FILE 17 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 17 NOT OPEN ' WS-FS17
+           END-EVALUATE
+      *
+           OPEN OUTPUT CHANGEFILE
+           EVALUATE TRUE
+           WHEN F11-SUCCESS
+             DISPLAY 'FILE 11 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 11 NOT OPEN ' WS-FS11
+           END-EVALUATE
+      *
+           OPEN OUTPUT CKPTFILE
+           EVALUATE TRUE
+           WHEN F16-SUCCESS
+             DISPLAY 'FILE 16 OPEN'
+           WHEN OTHER
+             DISPLAY 'FILE 16 NOT OPEN ' WS-FS16
            END-EVALUATE.
       *
        3000-OPEN-PARA-EXIT.
@@ -214,96 +765,519 @@
        4000-READ-PARA.
       *    INFILE DATA MOVED TO ARRAY 1
            IF WS-FS1 NOT = 10
-             READ INFILE1
-             NOT AT END
-              ADD 1 TO WS-I
-              
-              MOVE FS-INFILE1 TO ARR-INFILE1(WS-I)
-
-            END-READ
+             PERFORM 4010-LOAD-INFILE1-PARA THRU
+                     4010-LOAD-INFILE1-PARA-EXIT
            END-IF
-      *    
+      *
       *    INFILE DATA MOVED TO ARRAY 2
            IF WS-FS2 NOT = 10
-             READ INFILE2
-             NOT AT END
-               ADD 1 TO WS-J
-               
-               MOVE FS-INFILE2 TO ARR-INFILE2(WS-J)
-
-             END-READ
+             PERFORM 4020-LOAD-INFILE2-PARA THRU
+                     4020-LOAD-INFILE2-PARA-EXIT
+           END-IF
+      *
+      *    INFILE DATA MOVED TO ARRAY 3 (THREE-WAY PASS ONLY)
+           IF WS-3WAY-ON AND WS-FS7 NOT = 10
+             PERFORM 4030-LOAD-INFILE3-PARA THRU
+                     4030-LOAD-INFILE3-PARA-EXIT
            END-IF
-      *    
-      *    ARRAY LOADED FINISHED, PERFORM VALIDACTION
-           IF F1-EOF AND F2-EOF
+      *
+      *    ARRAY LOADED FINISHED, PERFORM VALIDACTION - SKIPPED WHEN
+      *    THIS ENTRY WAS ABANDONED PARTWAY THROUGH THE LOAD (WS-
+      *    ENTRY-TRUNCATED), SINCE COMPARING A PARTIAL ARRAY WOULD
+      *    PRODUCE A FULL, NORMAL-LOOKING SET OF OUTPUT BUILT ON AN
+      *    INCOMPLETE LOAD - 6000/7100 STILL RUN AND REPORT THE
+      *    TRUNCATION INSTEAD OF SILENTLY PRODUCING WRONG RESULTS
+           IF F1-EOF AND F2-EOF AND (WS-3WAY-SW = 'N' OR F7-EOF)
+              AND NOT WS-ENTRY-TRUNCATED
               PERFORM 4100-VALID-PARA THRU
                       4100-VALID-PARA-EXIT
+              IF WS-3WAY-ON
+                PERFORM 4150-VALID3-PARA THRU
+                        4150-VALID3-PARA-EXIT
+              END-IF
            END-IF.
       *
        4000-READ-PARA-EXIT.
            EXIT.
+      ******************************************************************
+      *    LOAD ONE INFILE1 RECORD INTO TABLE1, CHECK FOR A
+      *    DUPLICATE ENAME, AND DROP A CHECKPOINT IF DUE.  SHARED BY
+      *    THE NORMAL LOAD LOOP (4000) AND RESTART FAST-FORWARD (1220)
+       4010-LOAD-INFILE1-PARA.
+           READ INFILE1
+           NOT AT END
+              IF WS-I = WS-MAX-RECS
+      *    OVERSIZED EXTRACT - ABANDON ONLY THIS CONTROL-FILE ENTRY
+      *    (FORCE EOF ON ALL THREE INPUTS SO 2100-RUN-ENTRY-PARA'S
+      *    READ LOOP STOPS HERE AND STILL RUNS ITS CLOSE/SUMMARY/
+      *    TRAILER STEPS) RATHER THAN STOPPING THE WHOLE NIGHTLY BATCH
+                DISPLAY 'INFILE1 EXCEEDS ' WS-MAX-RECS
+                    ' RECORD LIMIT - ENTRY ABANDONED, BATCH CONTINUES'
+                MOVE 99 TO RETURN-CODE
+                SET WS-ENTRY-TRUNCATED TO TRUE
+                SET F1-EOF TO TRUE
+                SET F2-EOF TO TRUE
+                IF WS-3WAY-ON
+                  SET F7-EOF TO TRUE
+                END-IF
+              ELSE
+                ADD 1 TO WS-I
+      *
+                MOVE FS-INFILE1 TO AR001-DATA(WS-I)
+                MOVE SPACE TO AR001-DUP-FLAG(WS-I)
+      *    ALWAYS RECHECK FOR A DUPLICATE ENAME, EVEN ON A FAST-
+      *    FORWARD REPLAY, SINCE AR001-DUP-FLAG WAS JUST CLEARED TO
+      *    SPACE ABOVE AND MUST BE RE-DERIVED OR A RESTARTED RUN
+      *    WOULD LET PREVIOUSLY-FLAGGED DUPLICATES FLOW BACK INTO
+      *    4100-VALID-PARA.  ONLY THE FS-DUPFILE WRITE INSIDE
+      *    4011-DUPCHK1-PARA IS GATED ON WS-FASTFWD-ON, SO THE
+      *    EXCEPTION ROW ISN'T REPORTED TWICE
+                PERFORM 4011-DUPCHK1-PARA THRU
+                        4011-DUPCHK1-PARA-EXIT
+                PERFORM 4040-CHECKPOINT-PARA THRU
+                        4040-CHECKPOINT-PARA-EXIT
+              END-IF
+      *
+           END-READ.
+       4010-LOAD-INFILE1-PARA-EXIT.
+           EXIT.
+      *
+      *    DUPLICATE-ENAME CHECK FOR THE INFILE1 SLOT JUST LOADED -
+      *    OFFENDING ENAMES GO TO DUPFILE INSTEAD OF SILENTLY
+      *    FLOWING INTO 4100-VALID-PARA AND DOUBLE-COUNTING MATCHES
+       4011-DUPCHK1-PARA.
+           IF WS-I > 1
+             MOVE AR001-ENAME(WS-I) TO WS-K1-ENAME
+             IF WS-CMPR-CASE-INSENSITIVE
+               MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                 TO WS-K1-ENAME
+             END-IF
+             MOVE 0 TO WS-S
+             PERFORM UNTIL WS-S = WS-I - 1
+               ADD 1 TO WS-S
+               MOVE AR001-ENAME(WS-S) TO WS-K2-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                   TO WS-K2-ENAME
+               END-IF
+               IF WS-K2-ENAME = WS-K1-ENAME
+                 MOVE 'D' TO AR001-DUP-FLAG(WS-I)
+      *    THE DUP-FLAG ABOVE MUST ALWAYS BE SET, BUT THE DUPFILE
+      *    EXCEPTION ROW ITSELF IS ONLY REPORTED ON THE ORIGINAL
+      *    PASS - A FAST-FORWARD REPLAY IS RE-DERIVING A FLAG THE
+      *    FIRST ATTEMPT ALREADY WROTE TO DUPFILE BEFORE IT ABENDED
+                 IF NOT WS-FASTFWD-ON
+                   MOVE 'INFILE1' TO DUP-SOURCE
+                   MOVE AR001-ENAME(WS-I) TO DUP-ENAME
+                   MOVE WS-I TO DUP-SEQNO
+                   WRITE FS-DUPFILE
+                 END-IF
+      *    WS-I IS ALREADY ESTABLISHED AS A DUPLICATE OFF THE FIRST
+      *    EARLIER OCCURRENCE IT MATCHES - STOP SCANNING SO A 3RD-OR-
+      *    LATER OCCURRENCE OF THE SAME ENAME WRITES ONE DUPFILE ROW,
+      *    NOT ONE PER EARLIER OCCURRENCE IT MATCHES
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF.
+       4011-DUPCHK1-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    LOAD ONE INFILE2 RECORD INTO TABLE2, CHECK FOR A
+      *    DUPLICATE ENAME, AND DROP A CHECKPOINT IF DUE.  SHARED BY
+      *    THE NORMAL LOAD LOOP (4000) AND RESTART FAST-FORWARD (1220)
+       4020-LOAD-INFILE2-PARA.
+           READ INFILE2
+           NOT AT END
+               IF WS-J = WS-MAX-RECS
+      *    OVERSIZED EXTRACT - ABANDON ONLY THIS CONTROL-FILE ENTRY,
+      *    SEE THE MATCHING NOTE IN 4010-LOAD-INFILE1-PARA
+                 DISPLAY 'INFILE2 EXCEEDS ' WS-MAX-RECS
+                     ' RECORD LIMIT - ENTRY ABANDONED, BATCH CONTINUES'
+                 MOVE 99 TO RETURN-CODE
+                 SET WS-ENTRY-TRUNCATED TO TRUE
+                 SET F1-EOF TO TRUE
+                 SET F2-EOF TO TRUE
+                 IF WS-3WAY-ON
+                   SET F7-EOF TO TRUE
+                 END-IF
+               ELSE
+                 ADD 1 TO WS-J
+      *
+                 MOVE FS-INFILE2 TO AR002-DATA(WS-J)
+                 MOVE SPACE TO AR002-FLAG(WS-J)
+                 MOVE SPACE TO AR002-DUP-FLAG(WS-J)
+      *    SAME REASONING AS 4010-LOAD-INFILE1-PARA - ALWAYS RE-
+      *    DERIVE AR002-DUP-FLAG, EVEN ON A FAST-FORWARD REPLAY
+                 PERFORM 4021-DUPCHK2-PARA THRU
+                         4021-DUPCHK2-PARA-EXIT
+                 PERFORM 4040-CHECKPOINT-PARA THRU
+                         4040-CHECKPOINT-PARA-EXIT
+               END-IF
+      *
+           END-READ.
+       4020-LOAD-INFILE2-PARA-EXIT.
+           EXIT.
+      *
+      *    DUPLICATE-ENAME CHECK FOR THE INFILE2 SLOT JUST LOADED -
+      *    OFFENDING ENAMES GO TO DUPFILE INSTEAD OF SILENTLY
+      *    FLOWING INTO 4100-VALID-PARA AND DOUBLE-COUNTING MATCHES
+       4021-DUPCHK2-PARA.
+           IF WS-J > 1
+             MOVE AR002-ENAME(WS-J) TO WS-K1-ENAME
+             IF WS-CMPR-CASE-INSENSITIVE
+               MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                 TO WS-K1-ENAME
+             END-IF
+             MOVE 0 TO WS-T
+             PERFORM UNTIL WS-T = WS-J - 1
+               ADD 1 TO WS-T
+               MOVE AR002-ENAME(WS-T) TO WS-K2-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                   TO WS-K2-ENAME
+               END-IF
+               IF WS-K2-ENAME = WS-K1-ENAME
+                 MOVE 'D' TO AR002-DUP-FLAG(WS-J)
+      *    SAME REASONING AS 4011-DUPCHK1-PARA - THE DUP-FLAG IS
+      *    ALWAYS RE-DERIVED BUT THE EXCEPTION ROW IS ONLY REPORTED
+      *    ON THE ORIGINAL PASS, NOT A FAST-FORWARD REPLAY
+                 IF NOT WS-FASTFWD-ON
+                   MOVE 'INFILE2' TO DUP-SOURCE
+                   MOVE AR002-ENAME(WS-J) TO DUP-ENAME
+                   MOVE WS-J TO DUP-SEQNO
+                   WRITE FS-DUPFILE
+                 END-IF
+      *    ONE DUPFILE ROW PER OFFENDING OCCURRENCE, NOT ONE PER
+      *    EARLIER MATCH
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF.
+       4021-DUPCHK2-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    LOAD ONE INFILE3 RECORD INTO TABLE3 (THREE-WAY PASS ONLY).
+      *    SHARED BY THE NORMAL LOAD LOOP (4000) AND RESTART
+      *    FAST-FORWARD (1220)
+       4030-LOAD-INFILE3-PARA.
+           READ INFILE3
+           NOT AT END
+               IF WS-N = WS-MAX-RECS
+      *    OVERSIZED EXTRACT - ABANDON ONLY THIS CONTROL-FILE ENTRY,
+      *    SEE THE MATCHING NOTE IN 4010-LOAD-INFILE1-PARA
+                 DISPLAY 'INFILE3 EXCEEDS ' WS-MAX-RECS
+                     ' RECORD LIMIT - ENTRY ABANDONED, BATCH CONTINUES'
+                 MOVE 99 TO RETURN-CODE
+                 SET WS-ENTRY-TRUNCATED TO TRUE
+                 SET F1-EOF TO TRUE
+                 SET F2-EOF TO TRUE
+                 SET F7-EOF TO TRUE
+               ELSE
+                 ADD 1 TO WS-N
+      *
+                 MOVE FS-INFILE3 TO AR003-DATA(WS-N)
+                 MOVE SPACE TO AR003-DUP-FLAG(WS-N)
+                 PERFORM 4031-DUPCHK3-PARA THRU
+                         4031-DUPCHK3-PARA-EXIT
+                 PERFORM 4040-CHECKPOINT-PARA THRU
+                         4040-CHECKPOINT-PARA-EXIT
+               END-IF
+      *
+           END-READ.
+       4030-LOAD-INFILE3-PARA-EXIT.
+           EXIT.
+      *
+      *    DUPLICATE-ENAME CHECK FOR THE INFILE3 SLOT JUST LOADED -
+      *    SAME TREATMENT AS 4011-DUPCHK1-PARA/4021-DUPCHK2-PARA SO A
+      *    DUPLICATE KEY WITHIN INFILE3 DOES NOT SILENTLY FLOW INTO
+      *    4150-VALID3-PARA AND DOUBLE-COUNT ACROSS THE THREE-WAY
+      *    OUTPUTS
+       4031-DUPCHK3-PARA.
+           IF WS-N > 1
+             MOVE AR003-ENAME(WS-N) TO WS-K1-ENAME
+             IF WS-CMPR-CASE-INSENSITIVE
+               MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                 TO WS-K1-ENAME
+             END-IF
+             MOVE 0 TO WS-U
+             PERFORM UNTIL WS-U = WS-N - 1
+               ADD 1 TO WS-U
+               MOVE AR003-ENAME(WS-U) TO WS-K2-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                   TO WS-K2-ENAME
+               END-IF
+               IF WS-K2-ENAME = WS-K1-ENAME
+                 MOVE 'D' TO AR003-DUP-FLAG(WS-N)
+                 IF NOT WS-FASTFWD-ON
+                   MOVE 'INFILE3' TO DUP-SOURCE
+                   MOVE AR003-ENAME(WS-N) TO DUP-ENAME
+                   MOVE WS-N TO DUP-SEQNO
+                   WRITE FS-DUPFILE
+                 END-IF
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF.
+       4031-DUPCHK3-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    DROP A CHECKPOINT EVERY 1000 INFILE1 RECORDS LOADED SO A
+      *    RESTARTED RUN (SEE THE 1200 SERIES) CAN RESUME THE ARRAY
+      *    LOAD WITHOUT REPROCESSING THE WHOLE FILE
+       4040-CHECKPOINT-PARA.
+           IF WS-I > 0
+             DIVIDE WS-I BY 1000 GIVING WS-CKPT-QUOT
+                    REMAINDER WS-CKPT-REM
+             IF WS-CKPT-REM = 0
+               MOVE WS-I TO CKPT-I
+               MOVE WS-J TO CKPT-J
+               MOVE WS-N TO CKPT-N
+               WRITE FS-CKPTFILE
+             END-IF
+           END-IF.
+       4040-CHECKPOINT-PARA-EXIT.
+           EXIT.
       ******************************************************************
        4100-VALID-PARA.
-      
-      *    LOOP START 
+
+      *    LOOP START
            PERFORM UNTIL WS-K = WS-I
              ADD 1 TO WS-K
              MOVE 0 TO WS-L
-      
-      *    NESTED LOOP START
-             PERFORM UNTIL WS-L = WS-J
-                 ADD 1 TO WS-L
-                 EVALUATE TRUE
-                 WHEN ARR-INFILE1(WS-K) = ARR-INFILE2(WS-L)
-                                  
-      *    FLAG ADDED ARRAY2 FOR OUT 4         
-                     MOVE 'A' TO AR002-FLAG(WS-L)  
-                         
-      *    WRITE OUT 1 COMMAN RECORD 
-                     MOVE ARR-INFILE1(WS-K) TO FS-OUTFILE1
-                     WRITE FS-OUTFILE1
-                     
+      *
+      *    SKIP ENTRIES FLAGGED AS DUPLICATE ENAMES WITHIN INFILE1 -
+      *    THEY WERE ALREADY ROUTED TO DUPFILE BY 4011-DUPCHK1-PARA
+             IF AR001-DUP-FLAG(WS-K) NOT = 'D'
+               MOVE AR001-ENAME(WS-K) TO WS-K1-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                   TO WS-K1-ENAME
+               END-IF
+               MOVE 'N' TO WS-FOUND-SW
+      *
+      *    NESTED LOOP START - MATCH ON ENAME ONLY, NOT THE WHOLE
+      *    80-BYTE RECORD, SO TRAILING-DATA DRIFT DOESN'T LOOK LIKE
+      *    AN UNRELATED ADD+DROP.  A SLOT ALREADY CONSUMED ('A') OR
+      *    FLAGGED A DUPLICATE ENAME ('D') IS SKIPPED SO ONE INFILE2
+      *    ROW CAN'T MATCH TWICE AND DUPLICATE KEYS DON'T FLOW INTO
+      *    THE COMPARISON.
+               PERFORM UNTIL WS-L = WS-J
+                   ADD 1 TO WS-L
+                   MOVE AR002-ENAME(WS-L) TO WS-K2-ENAME
+                   IF WS-CMPR-CASE-INSENSITIVE
+                     MOVE FUNCTION
+                          TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                       TO WS-K2-ENAME
+                   END-IF
+                   EVALUATE TRUE
+                   WHEN AR002-FLAG(WS-L) NOT = 'A'
+                    AND AR002-DUP-FLAG(WS-L) NOT = 'D'
+                    AND WS-K1-ENAME = WS-K2-ENAME
+                       MOVE 'Y' TO WS-FOUND-SW
+      *    COMPARE ONLY THE TRAILING, NON-KEY PORTION - THE SAME
+      *    (6:75) SLICE WRITTEN TO TC-OLD-DATA/TC-NEW-DATA BELOW.
+      *    COMPARING THE FULL 80-BYTE GROUP WOULD INCLUDE THE RAW
+      *    ENAME, WHICH DEFEATS WS-CMPR-CASE-INSENSITIVE: A KEY THAT
+      *    ONLY MATCHED AFTER TRIM/UPPER-CASE NORMALIZATION WOULD
+      *    STILL DIFFER BYTE-FOR-BYTE ON THE RAW ENAME AND ALWAYS
+      *    FALL INTO THE "CHANGED" BRANCH EVEN WHEN THE TRAILING
+      *    DATA IS IDENTICAL
+                       IF AR001-DATA(WS-K)(6:75)
+                        = AR002-DATA(WS-L)(6:75)
+      *    SAME KEY, SAME DATA - WRITE OUT 1 COMMON RECORD
+                         MOVE AR001-DATA(WS-K) TO FS-OUTFILE1
+                         WRITE FS-OUTFILE1
+                         ADD 1 TO WS-MATCH-CNT
+                       ELSE
+      *    SAME KEY, DIFFERENT TRAILING DATA - CHANGED EXCEPTION
+                         MOVE AR001-ENAME(WS-K) TO TC-ENAME
+                         MOVE AR001-DATA(WS-K)(6:75) TO TC-OLD-DATA
+                         MOVE AR002-DATA(WS-L)(6:75) TO TC-NEW-DATA
+                         WRITE FS-CHANGEFILE
+                       END-IF
+      *    FLAG CONSUMED ARRAY2 SLOT FOR OUT 4
+                       MOVE 'A' TO AR002-FLAG(WS-L)
+      *
       *    MATCH FINDED TERMINATE THE NESTED LOOP
-                     GO TO 4100-VALID-PARA
-                 END-EVALUATE
-             END-PERFORM
+                       GO TO 4100-VALID-PARA
+                   END-EVALUATE
+               END-PERFORM
       ***-------------------------------------***
-      *    MATCH NOT FOUND WRITE OUT 2 AND 3 
-             EVALUATE TRUE
-                WHEN ARR-INFILE1(WS-K) NOT = ARR-INFILE2(WS-L)
-      
+      *    MATCH NOT FOUND WRITE OUT 2 AND 3 - WS-FOUND-SW IS SET
+      *    INSIDE THE MATCH BRANCH ABOVE AND RESET PER OUTER K
+      *    ITERATION, SO AN INFILE2 THAT IS EMPTY (THE INNER LOOP
+      *    RUNS ZERO TIMES) OR ANY OTHER RUN WHERE THE INNER LOOP
+      *    NEVER SETS WS-K2-ENAME STILL CORRECTLY FLAGS NO MATCH,
+      *    RATHER THAN COMPARING WHATEVER STALE KEY WS-K2-ENAME
+      *    HAPPENS TO STILL HOLD
+               IF WS-FOUND-SW = 'N'
+
       *      MOVE ARRAY TO OUTFILE'S
-                   MOVE ARR-INFILE1(WS-K) TO FS-OUTFILE3
-                   MOVE ARR-INFILE1(WS-K) TO FS-OUTFILE2
-      
+                 MOVE AR001-DATA(WS-K) TO FS-OUTFILE3
+                 MOVE AR001-DATA(WS-K) TO FS-OUTFILE2
+
       *      WRITE OUTFILE'S
-                   WRITE FS-OUTFILE3
-                   WRITE FS-OUTFILE2
-             END-EVALUATE
+                 WRITE FS-OUTFILE3
+                 WRITE FS-OUTFILE2
+                 ADD 1 TO WS-UNMATCH1-CNT
+               END-IF
+             END-IF
            END-PERFORM
-       
-      *    NESTED LOOP 2 START CHECK ARRAY 2 NOT EQUAL *"A"*
+
+      *    NESTED LOOP 2 START CHECK ARRAY 2 NOT EQUAL 'A' AND NOT A
+      *    DUPLICATE-ENAME EXCEPTION
            PERFORM UNTIL WS-M = WS-J
               ADD 1 TO WS-M
-      
-      *    CHECK FLAG POSITION 7
-              IF ARR-INFILE2(WS-M)(7:1) NOT = "A"
+
+      *    SKIP DUPLICATE-ENAME SLOTS - ALREADY ON DUPFILE
+              IF AR002-DUP-FLAG(WS-M) NOT = 'D'
+      *    CHECK MATCH-CONSUMED FLAG
+                IF AR002-FLAG(WS-M) NOT = 'A'
 
       *      MOVE ARRAY TO OUTFILE'S
-                 MOVE ARR-INFILE2(WS-M) TO FS-OUTFILE2
-                 MOVE ARR-INFILE2(WS-M) TO FS-OUTFILE4
-      
+                   MOVE AR002-DATA(WS-M) TO FS-OUTFILE2
+                   MOVE AR002-DATA(WS-M) TO FS-OUTFILE4
+
       *      WRITE OUTFILE'S
-                 WRITE FS-OUTFILE2
-                 WRITE FS-OUTFILE4
-      
-             END-IF
+                   WRITE FS-OUTFILE2
+                   WRITE FS-OUTFILE4
+                   ADD 1 TO WS-UNMATCH2-CNT
+
+                END-IF
+              END-IF
            END-PERFORM.
       *
        4100-VALID-PARA-EXIT.
            EXIT.
       ******************************************************************
-      *    CLOSE ALL INPUT,OUTPUT FILE 
+      *    THREE-WAY RECONCILIATION: TABLE1=BASELINE, TABLE2=PRIOR,
+      *    TABLE3=CURRENT.  CLASSIFIES EACH BASELINE/CURRENT ENAME.
+       4150-VALID3-PARA.
+      *    PRESENT-IN-ALL-THREE / MISSING-FROM-PRIOR-ONLY /
+      *    DROPPED-SINCE-BASELINE.  AR00n-DUP-FLAG SLOTS ARE SKIPPED
+      *    THE SAME WAY 4100-VALID-PARA SKIPS THEM, SO A DUPLICATE
+      *    ENAME WITHIN ONE INPUT DOESN'T MATCH MULTIPLE TIMES ACROSS
+      *    THE THREE-WAY OUTPUTS.  ENAME KEYS ARE NORMALIZED INTO
+      *    WS-K1-ENAME/WS-K2-ENAME THE SAME WAY 4100-VALID-PARA DOES
+      *    WHEN WS-CMPR-CASE-INSENSITIVE IS ON
+           MOVE 0 TO WS-P
+           PERFORM UNTIL WS-P = WS-I
+             ADD 1 TO WS-P
+             IF AR001-DUP-FLAG(WS-P) NOT = 'D'
+               MOVE AR001-ENAME(WS-P) TO WS-K1-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                   TO WS-K1-ENAME
+               END-IF
+               MOVE 'N' TO WS-FOUND-SW
+               MOVE 0 TO WS-Q
+               PERFORM UNTIL WS-Q = WS-J OR WS-FOUND-SW = 'Y'
+                 ADD 1 TO WS-Q
+                 MOVE AR002-ENAME(WS-Q) TO WS-K2-ENAME
+                 IF WS-CMPR-CASE-INSENSITIVE
+                   MOVE FUNCTION
+                        TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                     TO WS-K2-ENAME
+                 END-IF
+                 IF AR002-DUP-FLAG(WS-Q) NOT = 'D'
+                  AND WS-K1-ENAME = WS-K2-ENAME
+                   MOVE 'Y' TO WS-FOUND-SW
+                 END-IF
+               END-PERFORM
+               MOVE WS-FOUND-SW TO WS-FOUND-IN-PRIOR-SW
+      *
+               MOVE 'N' TO WS-FOUND-SW
+               MOVE 0 TO WS-R
+               PERFORM UNTIL WS-R = WS-N OR WS-FOUND-SW = 'Y'
+                 ADD 1 TO WS-R
+                 MOVE AR003-ENAME(WS-R) TO WS-K2-ENAME
+                 IF WS-CMPR-CASE-INSENSITIVE
+                   MOVE FUNCTION
+                        TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                     TO WS-K2-ENAME
+                 END-IF
+                 IF AR003-DUP-FLAG(WS-R) NOT = 'D'
+                  AND WS-K1-ENAME = WS-K2-ENAME
+                   MOVE 'Y' TO WS-FOUND-SW
+                 END-IF
+               END-PERFORM
+      *
+               IF WS-FOUND-IN-PRIOR-SW = 'Y' AND WS-FOUND-SW = 'Y'
+                 MOVE AR001-DATA(WS-P) TO FS-OUTFILE5
+                 WRITE FS-OUTFILE5
+               END-IF
+      *    IN BASELINE AND STILL IN CURRENT, BUT MISSING FROM THE
+      *    PRIOR SNAPSHOT - DISTINCT FROM DROPPED-SINCE-BASELINE BELOW
+      *    AND MUST NOT FALL THROUGH TO THE SECOND PASS'S
+      *    ADDED-SINCE-PRIOR CLASSIFICATION, SINCE THIS RECORD HAS
+      *    EXISTED SINCE BASELINE AND WAS NOT ACTUALLY ADDED
+               IF WS-FOUND-IN-PRIOR-SW = 'N' AND WS-FOUND-SW = 'Y'
+                 MOVE AR001-DATA(WS-P) TO FS-OUTFILE8
+                 WRITE FS-OUTFILE8
+               END-IF
+               IF WS-FOUND-SW = 'N'
+                 MOVE AR001-DATA(WS-P) TO FS-OUTFILE6
+                 WRITE FS-OUTFILE6
+               END-IF
+             END-IF
+           END-PERFORM
+      *    ADDED-SINCE-PRIOR (IN CURRENT, NOT IN PRIOR, AND NOT
+      *    ALREADY IN BASELINE - A BASELINE RECORD MISSING ONLY FROM
+      *    PRIOR WAS ALREADY WRITTEN TO OUTFILE8 ABOVE, NOT ADDED)
+           MOVE 0 TO WS-P
+           PERFORM UNTIL WS-P = WS-N
+             ADD 1 TO WS-P
+             IF AR003-DUP-FLAG(WS-P) NOT = 'D'
+               MOVE AR003-ENAME(WS-P) TO WS-K1-ENAME
+               IF WS-CMPR-CASE-INSENSITIVE
+                 MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-K1-ENAME))
+                   TO WS-K1-ENAME
+               END-IF
+               MOVE 'N' TO WS-FOUND-SW
+               MOVE 0 TO WS-Q
+               PERFORM UNTIL WS-Q = WS-J OR WS-FOUND-SW = 'Y'
+                 ADD 1 TO WS-Q
+                 MOVE AR002-ENAME(WS-Q) TO WS-K2-ENAME
+                 IF WS-CMPR-CASE-INSENSITIVE
+                   MOVE FUNCTION
+                        TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                     TO WS-K2-ENAME
+                 END-IF
+                 IF AR002-DUP-FLAG(WS-Q) NOT = 'D'
+                  AND WS-K1-ENAME = WS-K2-ENAME
+                   MOVE 'Y' TO WS-FOUND-SW
+                 END-IF
+               END-PERFORM
+               IF WS-FOUND-SW = 'N'
+                 MOVE 'N' TO WS-FOUND-IN-PRIOR-SW
+                 MOVE 0 TO WS-R
+                 PERFORM UNTIL WS-R = WS-I OR WS-FOUND-IN-PRIOR-SW = 'Y'
+                   ADD 1 TO WS-R
+                   MOVE AR001-ENAME(WS-R) TO WS-K2-ENAME
+                   IF WS-CMPR-CASE-INSENSITIVE
+                     MOVE FUNCTION
+                          TRIM(FUNCTION UPPER-CASE(WS-K2-ENAME))
+                       TO WS-K2-ENAME
+                   END-IF
+                   IF AR001-DUP-FLAG(WS-R) NOT = 'D'
+                    AND WS-K1-ENAME = WS-K2-ENAME
+                     MOVE 'Y' TO WS-FOUND-IN-PRIOR-SW
+                   END-IF
+                 END-PERFORM
+                 IF WS-FOUND-IN-PRIOR-SW = 'N'
+                   MOVE AR003-DATA(WS-P) TO FS-OUTFILE7
+                   WRITE FS-OUTFILE7
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+      *
+       4150-VALID3-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    CLOSE ALL INPUT,OUTPUT FILE
        5000-CLOSE-PARA.
            CLOSE INFILE1
            EVALUATE TRUE
@@ -337,7 +1311,7 @@
              DISPLAY 'FILE 4 NOT CLOSED ' WS-FS4
            END-EVALUATE
       *
-           CLOSE OUTFILE3 
+           CLOSE OUTFILE3
            EVALUATE TRUE
            WHEN F5-SUCCESS
              DISPLAY 'FILE 5 CLOSED'
@@ -345,21 +1319,166 @@
              DISPLAY 'FILE 5 NOT CLOSED ' WS-FS5
            END-EVALUATE
       *
-           CLOSE OUTFILE4        
+           CLOSE OUTFILE4
            EVALUATE TRUE
            WHEN F6-SUCCESS
              DISPLAY 'FILE 6 CLOSED'
            WHEN OTHER
              DISPLAY 'FILE 6 NOT CLOSED ' WS-FS6
            END-EVALUATE
+      *
+           IF WS-3WAY-ON
+             CLOSE INFILE3
+             EVALUATE TRUE
+             WHEN F7-SUCCESS
+               DISPLAY 'FILE 7 CLOSED'
+             WHEN OTHER
+               DISPLAY 'FILE 7 NOT CLOSED ' WS-FS7
+             END-EVALUATE
+           END-IF
+      *
+           CLOSE OUTFILE5
+           EVALUATE TRUE
+           WHEN F8-SUCCESS
+             DISPLAY 'FILE 8 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 8 NOT CLOSED ' WS-FS8
+           END-EVALUATE
+      *
+           CLOSE OUTFILE6
+           EVALUATE TRUE
+           WHEN F9-SUCCESS
+             DISPLAY 'FILE 9 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 9 NOT CLOSED ' WS-FS9
+           END-EVALUATE
+      *
+           CLOSE OUTFILE7
+           EVALUATE TRUE
+           WHEN F10-SUCCESS
+             DISPLAY 'FILE 10 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 10 NOT CLOSED ' WS-FS10
+           END-EVALUATE
+      *
+           CLOSE OUTFILE8
+           EVALUATE TRUE
+           WHEN F17-SUCCESS
+             DISPLAY 'FILE 17 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 17 NOT CLOSED ' WS-FS17
+           END-EVALUATE
+      *
+           CLOSE CHANGEFILE
+           EVALUATE TRUE
+           WHEN F11-SUCCESS
+             DISPLAY 'FILE 11 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 11 NOT CLOSED ' WS-FS11
+           END-EVALUATE
+      *
+           CLOSE CKPTFILE
+           EVALUATE TRUE
+           WHEN F16-SUCCESS
+             DISPLAY 'FILE 16 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 16 NOT CLOSED ' WS-FS16
+           END-EVALUATE.
       *
        5000-CLOSE-PARA-EXIT.
            EXIT.
+      ******************************************************************
+      *    WRITE THE ONE-LINE CONTROL-TOTALS SUMMARY FOR THIS ENTRY
+      *    SO OPERATIONS CAN EYEBALL WHETHER THE RUN LOOKED NORMAL
+      *    WITHOUT COUNTING LINES IN FOUR OUTPUT FILES
+       6000-SUMMARY-PARA.
+           ACCEPT SUM-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT SUM-RUN-TIME FROM TIME
+           MOVE WS-INFILE1-NAME  TO SUM-INFILE1-NAME
+           MOVE WS-INFILE2-NAME  TO SUM-INFILE2-NAME
+           MOVE WS-I             TO SUM-REC-CNT1
+           MOVE WS-J             TO SUM-REC-CNT2
+           MOVE WS-MATCH-CNT     TO SUM-MATCH-CNT
+           MOVE WS-UNMATCH1-CNT  TO SUM-UNMATCH1-CNT
+           MOVE WS-UNMATCH2-CNT  TO SUM-UNMATCH2-CNT
+           MOVE WS-TRUNC-SW      TO SUM-TRUNC-SW
+           WRITE FS-SUMFILE.
+       6000-SUMMARY-PARA-EXIT.
+           EXIT.
+      ******************************************************************
+      *    AUDIT HEADER - WHEN THIS ENTRY STARTED AND WHICH INPUT
+      *    FILES IT ACTUALLY READ
+       7000-AUDIT-HEADER-PARA.
+           MOVE 'HEADER' TO AUD-REC-TYPE
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE WS-INFILE1-NAME TO AUD-INFILE1
+           MOVE WS-INFILE2-NAME TO AUD-INFILE2
+           MOVE WS-INFILE3-NAME TO AUD-INFILE3
+           MOVE 0 TO AUD-FS1 AUD-FS2 AUD-FS3 AUD-FS4 AUD-FS5 AUD-FS6
+           MOVE 0 TO AUD-REC-CNT1 AUD-REC-CNT2
+           MOVE 'N' TO AUD-TRUNC-SW
+           WRITE FS-AUDITFILE.
+       7000-AUDIT-HEADER-PARA-EXIT.
+           EXIT.
+      *
+      *    AUDIT TRAILER - FINAL FILE-STATUS CODES AND RECORD COUNTS
+      *    FOR THE ENTRY THAT JUST FINISHED
+       7100-AUDIT-TRAILER-PARA.
+           MOVE 'TRAILER' TO AUD-REC-TYPE
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE WS-INFILE1-NAME TO AUD-INFILE1
+           MOVE WS-INFILE2-NAME TO AUD-INFILE2
+           MOVE WS-INFILE3-NAME TO AUD-INFILE3
+           MOVE WS-FS1 TO AUD-FS1
+           MOVE WS-FS2 TO AUD-FS2
+           MOVE WS-FS3 TO AUD-FS3
+           MOVE WS-FS4 TO AUD-FS4
+           MOVE WS-FS5 TO AUD-FS5
+           MOVE WS-FS6 TO AUD-FS6
+           MOVE WS-I TO AUD-REC-CNT1
+           MOVE WS-J TO AUD-REC-CNT2
+           MOVE WS-TRUNC-SW TO AUD-TRUNC-SW
+           WRITE FS-AUDITFILE.
+       7100-AUDIT-TRAILER-PARA-EXIT.
+           EXIT.
       ******************************************************************
        9000-TERM-PARA.
+           CLOSE CTLFILE
+           EVALUATE TRUE
+           WHEN F12-SUCCESS
+             DISPLAY 'FILE 12 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 12 NOT CLOSED ' WS-FS12
+           END-EVALUATE
+      *
+           CLOSE SUMFILE
+           EVALUATE TRUE
+           WHEN F13-SUCCESS
+             DISPLAY 'FILE 13 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 13 NOT CLOSED ' WS-FS13
+           END-EVALUATE
+      *
+           CLOSE DUPFILE
+           EVALUATE TRUE
+           WHEN F14-SUCCESS
+             DISPLAY 'FILE 14 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 14 NOT CLOSED ' WS-FS14
+           END-EVALUATE
+      *
+           CLOSE AUDITFILE
+           EVALUATE TRUE
+           WHEN F15-SUCCESS
+             DISPLAY 'FILE 15 CLOSED'
+           WHEN OTHER
+             DISPLAY 'FILE 15 NOT CLOSED ' WS-FS15
+           END-EVALUATE
+      *
            STOP RUN.
        9000-TERM-PARA-EXIT.
            EXIT.
       ******************************************************************
        END PROGRAM COMPARE.
-      
